@@ -0,0 +1,122 @@
+       Identification Division.
+       Program-Id.  FimDia.
+
+       Environment Division.
+       CONFIGURATION SECTION.
+           Special-names.   decimal-point is comma.
+
+       INPUT-OUTPUT SECTION.
+       File-Control.
+           Select BBSOCIOS assign to disk
+           organization indexed
+           access mode sequential
+           record key Numero
+           alternate record key Nome with duplicates
+           alternate record key Endereco with duplicates
+           file status arqst-socios.
+
+           Select CLIENTES assign to disk
+           organization indexed
+           access mode sequential
+           record key CODIGO
+           file status arqst-clientes.
+
+       Data Division.
+       File Section.
+       FD  BBSOCIOS label record standard
+           value of file-id is "bbsocios.dat".
+       01 reg-socio.
+           02 Numero       pic 9(06).
+           02 Nome         pic x(30).
+           02 Endereco     pic x(20).
+           02 Cidade       pic x(20).
+           02 Telefone     pic x(20).
+           02 Livros       pic 9(01).
+
+       FD  CLIENTES label record standard
+           data record is REG-CLI
+           value of file-id is "PRODUTOS.DAT".
+       01 REG-CLI.
+           02 CODIGO       pic 9(04).
+           02 NOME         pic x(30).
+           02 DATANASC     pic 9(04).
+           02 SALDO        pic 9(05)V99.
+           02 TOTAL        pic 9(06)V99.
+
+       Working-storage section.
+       01 arqst-socios      pic x(02).
+       01 arqst-clientes    pic x(02).
+       01 ws-eof-socios     pic x(01) value "N".
+       01 ws-eof-clientes   pic x(01) value "N".
+       01 ws-total-livros   pic 9(06) value zeros.
+       01 ws-qtd-socios     pic 9(05) value zeros.
+       01 ws-total-saldo    pic 9(07)V99 value zeros.
+       01 ws-qtd-clientes   pic 9(05) value zeros.
+       01 e-total-livros    pic ZZZZZ9.
+       01 e-qtd-socios      pic ZZZZ9.
+       01 e-total-saldo     pic ZZZ.ZZZ9,99.
+       01 e-qtd-clientes    pic ZZZZ9.
+
+       Procedure Division.
+       Inicio.
+           Perform Abre-arquivos.
+           Perform Totaliza-socios.
+           Perform Totaliza-clientes.
+           Perform Imprime-relatorio.
+           Close BBSOCIOS.
+           Close CLIENTES.
+           stop run.
+
+       Abre-arquivos.
+           Open input BBSOCIOS.
+           If arqst-socios not = "00"
+               Display "Erro na abertura de BBSOCIOS - status "
+                   arqst-socios
+               stop run.
+           Open input CLIENTES.
+           If arqst-clientes not = "00"
+               Display "Erro na abertura de CLIENTES - status "
+                   arqst-clientes
+               Close BBSOCIOS
+               stop run.
+
+       Totaliza-socios.
+           perform Le-socio.
+           perform Acumula-socio until ws-eof-socios = "S".
+
+       Le-socio.
+           read BBSOCIOS next record at end move "S" to ws-eof-socios.
+
+       Acumula-socio.
+           add Livros to ws-total-livros.
+           add 1 to ws-qtd-socios.
+           perform Le-socio.
+
+       Totaliza-clientes.
+           perform Le-cliente.
+           perform Acumula-cliente until ws-eof-clientes = "S".
+
+       Le-cliente.
+           read CLIENTES next record at end
+               move "S" to ws-eof-clientes.
+
+       Acumula-cliente.
+           add SALDO to ws-total-saldo.
+           add 1 to ws-qtd-clientes.
+           perform Le-cliente.
+
+       Imprime-relatorio.
+           move ws-total-livros to e-total-livros.
+           move ws-qtd-socios to e-qtd-socios.
+           move ws-total-saldo to e-total-saldo.
+           move ws-qtd-clientes to e-qtd-clientes.
+           display " ".
+           display "RELATORIO DE FECHAMENTO DO DIA".
+           display " ".
+           display "Video Locadora".
+           display "  Socios cadastrados..........: " e-qtd-socios.
+           display "  Total de livros em aberto...: " e-total-livros.
+           display " ".
+           display "Banco".
+           display "  Contas cadastradas..........: " e-qtd-clientes.
+           display "  Saldo total das contas......: " e-total-saldo.
