@@ -15,6 +15,12 @@
            alternate record key Endereco with duplicates
            file status arqst.
 
+           Select BBMOVTO assign to disk
+           organization indexed
+           access mode dynamic
+           record key Chave-Movto
+           file status arqst-movto.
+
        Data Division.
        File Section.
        FD  BBSOCIOS label record standard
@@ -27,6 +33,17 @@
            02 Telefone     pic x(20).
            02 Livros       pic 9(01).
 
+       FD  BBMOVTO label record standard
+           value of file-id is "bbmovto.dat".
+       01 reg-movto.
+           02 Chave-Movto.
+               03 Numero-Movto           pic 9(06).
+               03 Sequencia-Movto        pic 9(04).
+           02 Titulo-Movto               pic x(20).
+           02 Data-Retirada              pic 9(08).
+           02 Data-Prevista-Devolucao    pic 9(08).
+           02 Data-Devolucao             pic 9(08).
+
 
        Working-storage section.
        01 w-reg-socio.
@@ -39,7 +56,6 @@
 
        01 e-reg-socio.
            02 Numero-E       pic ZZZZZ9.
-           02 Telefone-E     pic XXXXXXXXXXX.
 
        01 data-sis.
            02 ano   pic 9(04).
@@ -64,11 +80,18 @@
            02 mes-t pic x(10) occurs 12 times.
 
        01 arqst        pic x(02).
+       01 arqst-movto  pic x(02).
        01 op           pic 9(01) value zeros.
        01 salva        pic x(01) value spaces.
        01 wflag        pic 9(01) value zeros.
        01 espaco       pic x(30) value spaces.
        01 op-continua  pic x(01) value spaces.
+
+       01 w-reg-movto.
+           02 Titulo-W                pic x(20).
+           02 Data-Prevista-W         pic 9(08).
+           02 Sequencia-W             pic 9(04).
+           02 Ultima-Sequencia-W      pic 9(04).
       
        Screen Section.
        01 tela-menu.
@@ -83,8 +106,10 @@
            02 line 10 col 29 value "3. Exclusao".
            02 line 12 col 29 value "4. Consulta por Nome".
            02 line 14 col 29 value "5. Consulta por Endereco".
-           02 line 16 col 29 value "6. Retorno".
-           02 line 18 col 25 value "Escolha uma Opcao:".
+           02 line 16 col 29 value "6. Retirada de Livro".
+           02 line 17 col 29 value "7. Devolucao de Livro".
+           02 line 18 col 29 value "8. Retorno".
+           02 line 20 col 25 value "Escolha uma Opcao:".
       
        01 tela-cadastro.
            02 BLANK SCREEN.
@@ -104,7 +129,7 @@
        Inicio.
            Perform Abre-arq.
            Move function current-date to data-sis.
-           Perform Processo until op = 6.
+           Perform Processo until op = 8.
            Perform Finaliza.
            stop run.
 
@@ -114,11 +139,15 @@
                Display "erro de abertura" at 2110
                Close BBSOCIOS
                Open output BBSOCIOS.
+           Open i-o BBMOVTO.
+           If arqst-movto not = "00"
+               Close BBMOVTO
+               Open output BBMOVTO.
 
        Processo.
            Perform mostra-tela-menu.
            move spaces to op-continua.
-           Accept op at 1845 with prompt auto.
+           Accept op at 2045 with prompt auto.
            Evaluate op
            when 1
                perform inclusao until op-continua = "n" or "N"
@@ -129,16 +158,283 @@
            when 4
                perform consulta-nome until op-continua = "n" or "N"
            when 5
-               perform Consulta-endereco until op-continua = "n" or "N".      
+               perform Consulta-endereco until op-continua = "n" or "N"
+           when 6
+               perform Retirada-livro until op-continua = "n" or "N"
+           when 7
+               perform Devolucao-livro until op-continua = "n" or "N".
 
        Inclusao.
            Perform mostra-tela-cadastro.
            Display "I N C L U S A O" at 0630 with highlight.
+           move 1 to op.
            Perform entra-numero until wflag = 1.
            Perform recebe-dados.
            Perform Gravar-socio.
            Perform continua.
 
+       Alteracao.
+           Perform mostra-tela-cadastro.
+           Display "A L T E R A C A O" at 0630 with highlight.
+           move 2 to op.
+           Perform entra-numero until wflag = 1.
+           move Numero to Numero-W.
+           move Nome to Nome-W.
+           move Endereco to Endereco-W.
+           move Cidade to Cidade-W.
+           move Telefone to Telefone-W.
+           move Livros to Livros-W.
+           Display Numero-W at 0827.
+           Display Nome-W at 0925.
+           Display Endereco-W at 1029.
+           Display Cidade-W at 1127.
+           Display Telefone-W at 1229.
+           Display Livros-W at 1327.
+           Perform recebe-dados.
+           move Numero-W to Numero.
+           move Nome-W to Nome.
+           move Endereco-W to Endereco.
+           move Cidade-W to Cidade.
+           move Telefone-W to Telefone.
+           move Livros-W to Livros.
+           rewrite reg-socio invalid key
+               display "Erro na alteracao" at 2321.
+           Perform continua.
+
+       Exclusao.
+           Perform mostra-tela-cadastro.
+           Display "E X C L U S A O" at 0630 with highlight.
+           move 2 to op.
+           Perform entra-numero until wflag = 1.
+           move Numero to Numero-W.
+           move Nome to Nome-W.
+           move Endereco to Endereco-W.
+           move Livros to Livros-W.
+           Display Numero-W at 0827.
+           Display Nome-W at 0925.
+           Display Endereco-W at 1029.
+           if Livros-W > 0
+               display "Socio com livros em aberto - exclusao nao "
+                   "permitida" at 2321
+           else
+               Display "Confirma exclusao ?" at 2201
+               accept salva at 2221 with prompt auto
+               if salva = "S" or salva = "s"
+                   delete BBSOCIOS invalid key
+                       display "Erro na exclusao" at 2321
+                   not invalid key
+                       display "Registro excluido" at 2321
+               else
+                   display "Exclusao cancelada" at 2321
+               end-if
+           end-if.
+           Perform continua.
+
+       Consulta-nome.
+           move spaces to Nome-W.
+           Display "Nome para consulta: " at 2201.
+           accept Nome-W at 2223 with prompt auto.
+           if Nome-W = spaces
+               display "Nome nao informado - consulta cancelada"
+                   at 2321
+               move "N" to op-continua
+           else
+               move Nome-W to Nome
+               start BBSOCIOS key is not less than Nome invalid key
+                   display "Nome nao encontrado" at 2321
+               end-start
+               if arqst = "00"
+                   move spaces to op-continua
+                   perform consulta-nome-mostra
+                       until op-continua = "n" or "N"
+                           or arqst not = "00"
+               end-if.
+
+       Consulta-nome-mostra.
+           read BBSOCIOS next record at end
+               display "Fim da consulta" at 2321
+               move "N" to op-continua.
+           if arqst = "00"
+               if Nome(1:length of function trim(Nome-W))
+                       not = function trim(Nome-W)
+                   display "Fim da consulta" at 2321
+                   move "N" to op-continua
+               else
+                   Perform mostra-tela-cadastro
+                   move Numero to Numero-W
+                   move Nome to Nome-W
+                   move Endereco to Endereco-W
+                   move Cidade to Cidade-W
+                   move Telefone to Telefone-W
+                   move Livros to Livros-W
+                   Display Numero-W at 0827
+                   Display Nome-W at 0925
+                   Display Endereco-W at 1029
+                   Display Cidade-W at 1127
+                   Display Telefone-W at 1229
+                   Display Livros-W at 1327
+                   Display "Proximo (S/N) ?" at 2201
+                   accept op-continua at 2221 with prompt auto.
+
+       Consulta-endereco.
+           move spaces to Endereco-W.
+           Display "Endereco para consulta: " at 2201.
+           accept Endereco-W at 2227 with prompt auto.
+           if Endereco-W = spaces
+               display "Endereco nao informado - consulta cancelada"
+                   at 2321
+               move "N" to op-continua
+           else
+               move Endereco-W to Endereco
+               start BBSOCIOS key is not less than Endereco
+                       invalid key
+                   display "Endereco nao encontrado" at 2321
+               end-start
+               if arqst = "00"
+                   move spaces to op-continua
+                   perform consulta-endereco-mostra
+                       until op-continua = "n" or "N"
+                           or arqst not = "00"
+               end-if.
+
+       Consulta-endereco-mostra.
+           read BBSOCIOS next record at end
+               display "Fim da consulta" at 2321
+               move "N" to op-continua.
+           if arqst = "00"
+               if Endereco(1:length of function trim(Endereco-W))
+                       not = function trim(Endereco-W)
+                   display "Fim da consulta" at 2321
+                   move "N" to op-continua
+               else
+                   Perform mostra-tela-cadastro
+                   move Numero to Numero-W
+                   move Nome to Nome-W
+                   move Endereco to Endereco-W
+                   move Cidade to Cidade-W
+                   move Telefone to Telefone-W
+                   move Livros to Livros-W
+                   Display Numero-W at 0827
+                   Display Nome-W at 0925
+                   Display Endereco-W at 1029
+                   Display Cidade-W at 1127
+                   Display Telefone-W at 1229
+                   Display Livros-W at 1327
+                   Display "Proximo (S/N) ?" at 2201
+                   accept op-continua at 2221 with prompt auto.
+
+       Retirada-livro.
+           Perform mostra-tela-cadastro.
+           Display "R E T I R A D A   D E   L I V R O" at 0630
+               with highlight.
+           move 2 to op.
+           Perform entra-numero until wflag = 1.
+           move Numero to Numero-W.
+           move Nome to Nome-W.
+           move Livros to Livros-W.
+           Display Numero-W at 0827.
+           Display Nome-W at 0925.
+           if Livros-W not < 9
+               display "Socio atingiu o limite de 9 livros" at 2321
+           else
+               Perform Proxima-sequencia-movto
+               Display "Titulo do livro: " at 1119
+               move spaces to Titulo-W
+               accept Titulo-W at 1136 with prompt auto
+               Display "Data prevista de devolucao (aaaammdd): "
+                   at 1219
+               move zeros to Data-Prevista-W
+               accept Data-Prevista-W at 1258 with prompt auto
+               move Numero-W to Numero-Movto
+               move Sequencia-W to Sequencia-Movto
+               move Titulo-W to Titulo-Movto
+               move data-sis to Data-Retirada
+               move Data-Prevista-W to Data-Prevista-Devolucao
+               move zeros to Data-Devolucao
+               write reg-movto invalid key
+                   display "Erro ao gravar movimento" at 2321
+               not invalid key
+                   display "Retirada registrada, ficha numero: "
+                       at 2201
+                   display Sequencia-Movto at 2237
+                   add 1 to Livros-W
+                   move Livros-W to Livros
+                   rewrite reg-socio invalid key
+                       display "Erro ao atualizar socio" at 2321.
+           Perform continua.
+
+       Proxima-sequencia-movto.
+           move zeros to Ultima-Sequencia-W.
+           move Numero-W to Numero-Movto.
+           move zeros to Sequencia-Movto.
+           start BBMOVTO key is not less than Chave-Movto invalid key
+               continue
+           end-start.
+           if arqst-movto = "00"
+               perform Acha-ultima-sequencia
+                   until arqst-movto not = "00"
+                       or Numero-Movto not = Numero-W.
+           compute Sequencia-W = Ultima-Sequencia-W + 1.
+
+       Acha-ultima-sequencia.
+           read BBMOVTO next record at end
+               move "10" to arqst-movto.
+           if arqst-movto = "00" and Numero-Movto = Numero-W
+               move Sequencia-Movto to Ultima-Sequencia-W.
+
+       Devolucao-livro.
+           Perform mostra-tela-cadastro.
+           Display "D E V O L U C A O   D E   L I V R O" at 0630
+               with highlight.
+           move 2 to op.
+           Perform entra-numero until wflag = 1.
+           move Numero to Numero-W.
+           move Nome to Nome-W.
+           move Livros to Livros-W.
+           Display Numero-W at 0827.
+           Display Nome-W at 0925.
+           Display "Numero da ficha de retirada: " at 1119.
+           move zeros to Sequencia-W.
+           accept Sequencia-W at 1148 with prompt auto.
+           move Numero-W to Numero-Movto.
+           move Sequencia-W to Sequencia-Movto.
+           read BBMOVTO key is Chave-Movto invalid key
+               display "Ficha de retirada nao encontrada" at 2321
+           not invalid key
+               if Data-Devolucao not = zeros
+                   display "Este livro ja foi devolvido" at 2321
+               else
+                   move data-sis to Data-Devolucao
+                   rewrite reg-movto invalid key
+                       display "Erro ao gravar devolucao" at 2321
+                   not invalid key
+                       display "Devolucao registrada" at 2201
+                       if Livros-W > 0
+                           subtract 1 from Livros-W
+                       end-if
+                       move Livros-W to Livros
+                       rewrite reg-socio invalid key
+                           display "Erro ao atualizar socio" at 2321.
+           Perform continua.
+
+       Gravar-socio.
+           move Numero-W to Numero.
+           move Nome-W to Nome.
+           move Endereco-W to Endereco.
+           move Cidade-W to Cidade.
+           move Telefone-W to Telefone.
+           move Livros-W to Livros.
+           write reg-socio invalid key
+               display "Erro na gravacao" at 2321.
+
+       Continua.
+           Display "Deseja continuar (S/N) ?" at 2201.
+           accept op-continua at 2226 with prompt auto.
+
+       Finaliza.
+           close BBSOCIOS.
+           close BBMOVTO.
+
        Mostra-tela-menu.
            Display tela-menu.
            Display mes-t(mes) at 0219.
@@ -164,7 +460,9 @@
            move Numero-E to Numero-W.
            if Numero-W = 999999 then
                 Close BBSOCIOS
+                Close BBMOVTO
                 Exit program.
+           move Numero-W to Numero.
            if op = 1
                 read BBSOCIOS key is Numero not invalid key perform
                 ja-cadastrado
@@ -179,3 +477,28 @@
        Nao-cadastrado.
            display "Codigo nao cadastrado" at 2321
            set wflag to 0.
+
+       entra-nome.
+           move 0 to wflag.
+           accept Nome-W at 0925 with prompt auto.
+           if Nome-W = spaces
+                display "Nome e obrigatorio" at 2321
+                move 1 to wflag.
+
+       entra-endereco.
+           move 1 to wflag.
+           accept Endereco-W at 1029 with prompt auto.
+           if Endereco-W = spaces
+                display "Endereco e obrigatorio" at 2321
+                move 0 to wflag.
+
+       entra-cidade.
+           move 0 to wflag.
+           accept Cidade-W at 1127 with prompt auto.
+           if Cidade-W = spaces
+                display "Cidade e obrigatoria" at 2321
+                move 1 to wflag.
+
+       entra-telefone.
+           move 1 to wflag.
+           accept Telefone-W at 1229 with prompt auto.
