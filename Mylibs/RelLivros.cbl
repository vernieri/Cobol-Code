@@ -0,0 +1,84 @@
+       Identification Division.
+       Program-Id.  RelLivros.
+
+       Environment Division.
+       CONFIGURATION SECTION.
+           Special-names.   decimal-point is comma.
+
+       INPUT-OUTPUT SECTION.
+       File-Control.
+           Select BBSOCIOS assign to disk
+           organization indexed
+           access mode sequential
+           record key Numero
+           alternate record key Nome with duplicates
+           alternate record key Endereco with duplicates
+           file status arqst.
+
+       Data Division.
+       File Section.
+       FD  BBSOCIOS label record standard
+           value of file-id is "bbsocios.dat".
+       01 reg-socio.
+           02 Numero       pic 9(06).
+           02 Nome         pic x(30).
+           02 Endereco     pic x(20).
+           02 Cidade       pic x(20).
+           02 Telefone     pic x(20).
+           02 Livros       pic 9(01).
+
+       Working-storage section.
+       01 arqst             pic x(02).
+       01 ws-eof            pic x(01) value "N".
+       01 ws-total-copias   pic 9(05) value zeros.
+       01 ws-total-socios   pic 9(05) value zeros.
+       01 e-numero          pic ZZZZZ9.
+       01 e-total-copias    pic ZZZZ9.
+       01 e-total-socios    pic ZZZZ9.
+
+       Procedure Division.
+       Inicio.
+           Perform Abre-arq.
+           Perform Cabecalho.
+           Perform Le-socio.
+           Perform Processa-socio until ws-eof = "S".
+           Perform Rodape.
+           Close BBSOCIOS.
+           stop run.
+
+       Abre-arq.
+           Open input BBSOCIOS.
+           If arqst not = "00"
+               Display "Erro na abertura de BBSOCIOS - status " arqst
+               stop run.
+
+       Cabecalho.
+           Display " ".
+           Display "RELATORIO DE LIVROS EM ABERTO".
+           Display "Numero  Nome                           "
+               "Telefone             Livros".
+           Display "------  ------------------------------ "
+               "-------------------- ------".
+
+       Le-socio.
+           read BBSOCIOS next record at end move "S" to ws-eof.
+
+       Processa-socio.
+           if Livros > 0
+               move Numero to e-numero
+               add Livros to ws-total-copias
+               add 1 to ws-total-socios
+               display e-numero " " Nome " " Telefone " " Livros
+               if Livros = 9
+                   display "        *** LIMITE DE 9 LIVROS "
+                       "ATINGIDO - NAO PODE ALUGAR MAIS ***".
+           perform Le-socio.
+
+       Rodape.
+           move ws-total-copias to e-total-copias.
+           move ws-total-socios to e-total-socios.
+           display " ".
+           display "Total de socios com livros em aberto: "
+               e-total-socios.
+           display "Total de copias em aberto............: "
+               e-total-copias.
