@@ -13,9 +13,15 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
               SELECT CLIENTES ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY CODIGO
+              FILE STATUS ARQST.
+
+              SELECT TRANLOG ASSIGN TO DISK
               ORGANIZATION SEQUENTIAL
               ACCESS MODE SEQUENTIAL
-              FILE STATUS ARQST.
+              FILE STATUS ARQST-TRAN.
 
        DATA DIVISION.
        FILE SECTION.
@@ -29,6 +35,17 @@
                 02 SALDO          PIC 9(05)V99.
                 02 TOTAL          PIC 9(06)V99.
 
+       FD TRANLOG LABEL RECORD STANDARD
+                DATA RECORD IS REG-TRAN
+                VALUE OF FILE-ID IS "TRANLOG.DAT".
+          01 REG-TRAN.
+                02 CODIGO-TRAN         PIC 9(04).
+                02 DATA-TRAN           PIC 9(08).
+                02 TIPO-TRAN           PIC X(01).
+                02 VALOR-TRAN          PIC 9(05)V99.
+                02 SALDO-ANTES-TRAN    PIC 9(05)V99.
+                02 SALDO-DEPOIS-TRAN   PIC 9(05)V99.
+
        WORKING-STORAGE SECTION.
           01 REG-CLI-E.
                 02 CODIGO-E       PIC Z.ZZ9.
@@ -50,11 +67,16 @@
                 02 DIA            PIC 9(02).
 
          01 ARQST                   PIC X(02).
+         01 ARQST-TRAN               PIC X(02).
+         01 WS-SALDO-ANTES           PIC 9(05)V99 VALUE ZEROS.
          01 WS-OPCAO                PIC X(01) VALUE SPACES.
          01 WS-SALVA                PIC X(01) VALUE SPACES.
          01 WS-ESPACO               PIC X(30) VALUE SPACES.
          01 WS-MENS1                PIC X(20) VALUE "FIM DE PROGRAMA".
          01 WS-FL                   PIC 9(01) VALUE ZEROS.
+         01 WS-NOVA-CONTA           PIC X(01) VALUE SPACES.
+         01 WS-TIPO-TRANS           PIC 9(01) VALUE ZEROS.
+         01 WS-TRANS-OK             PIC X(01) VALUE "N".
 
        SCREEN SECTION.
          01 TELA.
@@ -70,13 +92,15 @@
               02 LINE 13 COL 19 VALUE "R$ 100,00".
               02 LINE 14 COL 19 VALUE "R$ 200,00".
 
-              02 LINE 18 COL 19 VALUE "VALOR A SACAR : ".
+              02 LINE 17 COL 19 VALUE "1-SAQUE  2-DEPOSITO : ".
+              02 LINE 18 COL 19 VALUE "VALOR : ".
               02 LINE 19 COL 25 VALUE "MENSAGEM: ".
 
        PROCEDURE DIVISION.
 
        INICIO.
               PERFORM ABRE-ARQ.
+              PERFORM ABRE-TRANLOG.
               PERFORM PROCESSO UNTIL WS-OPCAO = "N".
               PERFORM FINALIZA.
 
@@ -86,6 +110,11 @@
                      CLOSE CLIENTES
                      OPEN OUTPUT CLIENTES.
 
+       ABRE-TRANLOG.
+              OPEN EXTEND TRANLOG.
+              IF ARQST-TRAN NOT = "00"
+                     OPEN OUTPUT TRANLOG.
+
        PROCESSO.
               PERFORM IMP-TELA.
               PERFORM ENTRA-DADOS.
@@ -114,6 +143,7 @@
                                  SALDO-E
                                  TOTAL-E
                                  WS-FL.
+              MOVE "N" TO WS-TRANS-OK.
 
        ENTRA-DADOS.
               PERFORM ENTRA-CODIGO UNTIL WS-FL = 1.
@@ -135,16 +165,39 @@
 
 
        GRAVA-REG.
-              CLOSE CLIENTES.
-              OPEN I-O CLIENTES.
-              READ CLIENTES.
-              MOVE REG-CLI-W TO REG-CLI.
-              REWRITE REG-CLI.
-              IF ARQST NOT = "00"
-                   DISPLAY "ERRO DE GRAVA€ÇO" AT 1535
-                   STOP " ".
-              CLOSE CLIENTES.
-              PERFORM ABRE-ARQ.
+              MOVE CODIGO-W TO CODIGO.
+              READ CLIENTES KEY IS CODIGO
+                 INVALID KEY
+                    DISPLAY "ERRO DE GRAVA€ÇO" AT 1535
+                    CLOSE CLIENTES
+                    CLOSE TRANLOG
+                    STOP " "
+                 NOT INVALID KEY
+                    MOVE REG-CLI-W TO REG-CLI
+                    REWRITE REG-CLI
+                    IF ARQST NOT = "00"
+                       DISPLAY "ERRO DE GRAVA€ÇO" AT 1535
+                       CLOSE CLIENTES
+                       CLOSE TRANLOG
+                       STOP " "
+                    ELSE
+                       IF WS-TRANS-OK = "S"
+                          PERFORM GRAVA-TRANLOG
+                       END-IF.
+
+       GRAVA-TRANLOG.
+              MOVE CODIGO-W        TO CODIGO-TRAN.
+              MOVE DATA-SIS        TO DATA-TRAN.
+              IF WS-TIPO-TRANS = 2
+                 MOVE "D" TO TIPO-TRAN
+              ELSE
+                 MOVE "S" TO TIPO-TRAN.
+              MOVE VALOR-W         TO VALOR-TRAN.
+              MOVE WS-SALDO-ANTES  TO SALDO-ANTES-TRAN.
+              MOVE SALDO-W         TO SALDO-DEPOIS-TRAN.
+              WRITE REG-TRAN.
+              IF ARQST-TRAN NOT = "00"
+                 DISPLAY "ERRO AO GRAVAR TRANLOG" AT 1535.
 
        CALCULO-TOTAL.
               COMPUTE TOTAL-W = SALDO-W.
@@ -157,31 +210,79 @@
               IF CODIGO-W = 9999
                  DISPLAY WS-MENS1 AT 1535
                  CLOSE CLIENTES
+                 CLOSE TRANLOG
                  STOP RUN.
-              CLOSE CLIENTES.
-              PERFORM ABRE-ARQ.
               MOVE ZEROS TO WS-FL.
-              PERFORM LER-REGISTRO UNTIL WS-FL >= 1.
+              PERFORM LER-REGISTRO.
               IF WS-FL = 2
-                 DISPLAY "REGISTO NAO CADASTRADO" AT 2030.
+                 DISPLAY "REGISTO NAO CADASTRADO" AT 2030
+                 DISPLAY "DESEJA CADASTRAR NOVA CONTA (S/N)? " AT 2119
+                 MOVE SPACES TO WS-NOVA-CONTA
+                 ACCEPT WS-NOVA-CONTA AT 2156 WITH PROMPT AUTO
+                 IF WS-NOVA-CONTA = "S" OR "s"
+                    PERFORM INCLUSAO-CLIENTE
+                 ELSE
+                    DISPLAY WS-ESPACO AT 2030
+                    DISPLAY WS-ESPACO AT 2119.
 
        LER-REGISTRO.
-              READ CLIENTES NEXT AT END MOVE 2 TO WS-FL.
-              IF ARQST = "00"
-                 IF CODIGO-W = CODIGO
+              MOVE CODIGO-W TO CODIGO.
+              READ CLIENTES KEY IS CODIGO
+                 INVALID KEY
+                    MOVE 2 TO WS-FL
+                 NOT INVALID KEY
+                    MOVE REG-CLI TO REG-CLI-W
+                    MOVE 1 TO WS-FL.
+
+       INCLUSAO-CLIENTE.
+              DISPLAY WS-ESPACO AT 2030.
+              DISPLAY WS-ESPACO AT 2119.
+              MOVE SPACES TO NOME-W.
+              MOVE ZEROS  TO DATANASC-W SALDO-W TOTAL-W.
+              DISPLAY "NOME DO(a) OWNER: " AT 0619.
+              ACCEPT  NOME-W AT 0638 WITH PROMPT AUTO.
+              DISPLAY "DATA DE NASCIMENTO (AAAA): " AT 0719.
+              MOVE ZEROS TO DATANASC-E.
+              ACCEPT DATANASC-E AT 0747 WITH PROMPT AUTO.
+              MOVE DATANASC-E TO DATANASC-W.
+              DISPLAY "SALDO INICIAL: " AT 0819.
+              MOVE ZEROS TO SALDO-E.
+              ACCEPT SALDO-E AT 0835 WITH PROMPT AUTO.
+              MOVE SALDO-E TO SALDO-W.
+              MOVE SALDO-W TO TOTAL-W.
+              MOVE CODIGO-W   TO CODIGO.
+              MOVE NOME-W     TO NOME.
+              MOVE DATANASC-W TO DATANASC.
+              MOVE SALDO-W    TO SALDO.
+              MOVE TOTAL-W    TO TOTAL.
+              WRITE REG-CLI
+                 INVALID KEY
+                    DISPLAY "ERRO AO CADASTRAR CONTA" AT 2030
+                 NOT INVALID KEY
                     MOVE REG-CLI TO REG-CLI-W
                     MOVE 1 TO WS-FL.
 
        ENTRA-NOVO.
               DISPLAY WS-ESPACO AT 2030.
-                          
+
+              MOVE ZEROS TO WS-TIPO-TRANS.
+              ACCEPT WS-TIPO-TRANS AT 1741 WITH PROMPT AUTO.
               ACCEPT VALOR-E AT 1839 WITH PROMPT AUTO.
               MOVE VALOR-E TO VALOR-W.
               MOVE   CODIGO-E   TO CODIGO-W.
-              COMPUTE SALDO-W = SALDO-W - VALOR-W.
-              IF SALDO-W IS LESS THAN 0 
-                  DISPLAY "VOCE NAO POSSUI SALDO SUFICIENTE" AT 1939.
-                  PERFORM CONTINUA.
+              MOVE   SALDO-W    TO WS-SALDO-ANTES.
+              IF WS-TIPO-TRANS = 2
+                  COMPUTE SALDO-W = SALDO-W + VALOR-W
+                  MOVE "S" TO WS-TRANS-OK
+              ELSE
+                  IF VALOR-W > SALDO-W
+                     DISPLAY "VOCE NAO POSSUI SALDO SUFICIENTE" AT 1939
+                     PERFORM CONTINUA
+                  ELSE
+                     COMPUTE SALDO-W = SALDO-W - VALOR-W
+                     MOVE "S" TO WS-TRANS-OK
+                  END-IF
+              END-IF.
 
               MOVE   SALDO-W TO SALDO-E.
       
@@ -201,4 +302,5 @@
        FINALIZA.
               DISPLAY WS-MENS1 AT 1535.
               CLOSE CLIENTES.
+              CLOSE TRANLOG.
               STOP RUN.
